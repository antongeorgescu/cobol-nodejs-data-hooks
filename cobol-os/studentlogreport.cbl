@@ -0,0 +1,95 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StudentLogReport.
+AUTHOR. Anton Georgescu.
+*> Reads logs.dat (written by logger2) and produces a daily audit
+*> summary - counts of INSERT/UPDATE/DELETE actions per run date -
+*> so auditors get a reconciliation instead of the raw append-only
+*> log file.
+
+*> cobc -x -free studentlogreport.cbl
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+      SELECT LogStudentRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\logs.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD LogStudentRecords.
+01 LogRecord.
+   88 EndOfLogFile         VALUE HIGH-VALUES.
+   02 LogRunDate.
+      03 LogRunYear            PIC 9(4).
+      03 LogRunMonth           PIC 9(2).
+      03 LogRunDay             PIC 9(2).
+   02 LogRunTime               PIC 9(8).
+   02 LogActionWord            PIC X(6).
+   COPY studrec.
+
+WORKING-STORAGE SECTION.
+01 WS-DATE-TOTALS-TABLE.
+   02 WS-DATE-COUNT            PIC 9(3) VALUE ZERO.
+   02 WS-DATE-ENTRY OCCURS 100 TIMES INDEXED BY WS-DATE-IX.
+      03 WS-DATE-ENTRY-DATE        PIC 9(8).
+      03 WS-DATE-ENTRY-INSERTS     PIC 9(5) VALUE ZERO.
+      03 WS-DATE-ENTRY-UPDATES     PIC 9(5) VALUE ZERO.
+      03 WS-DATE-ENTRY-DELETES     PIC 9(5) VALUE ZERO.
+      03 WS-DATE-ENTRY-OTHER       PIC 9(5) VALUE ZERO.
+01 WS-DATE-FOUND-IX         PIC 9(3).
+01 WS-CURRENT-LOG-DATE      PIC 9(8).
+
+PROCEDURE DIVISION.
+main.
+   OPEN INPUT LogStudentRecords
+   READ LogStudentRecords
+       AT END MOVE HIGH-VALUES TO LogRecord
+   END-READ
+
+   PERFORM UNTIL EndOfLogFile
+       MOVE LogRunDate TO WS-CURRENT-LOG-DATE
+
+       MOVE ZERO TO WS-DATE-FOUND-IX
+       PERFORM VARYING WS-DATE-IX FROM 1 BY 1
+               UNTIL WS-DATE-IX > WS-DATE-COUNT
+           IF WS-DATE-ENTRY-DATE(WS-DATE-IX) = WS-CURRENT-LOG-DATE
+               MOVE WS-DATE-IX TO WS-DATE-FOUND-IX
+           END-IF
+       END-PERFORM
+       IF WS-DATE-FOUND-IX = ZERO
+           ADD 1 TO WS-DATE-COUNT
+           MOVE WS-DATE-COUNT TO WS-DATE-FOUND-IX
+           MOVE WS-CURRENT-LOG-DATE TO WS-DATE-ENTRY-DATE(WS-DATE-FOUND-IX)
+       END-IF
+
+       EVALUATE LogActionWord
+           WHEN "INSERT"
+               ADD 1 TO WS-DATE-ENTRY-INSERTS(WS-DATE-FOUND-IX)
+           WHEN "UPDATE"
+               ADD 1 TO WS-DATE-ENTRY-UPDATES(WS-DATE-FOUND-IX)
+           WHEN "DELETE"
+               ADD 1 TO WS-DATE-ENTRY-DELETES(WS-DATE-FOUND-IX)
+           WHEN OTHER
+               ADD 1 TO WS-DATE-ENTRY-OTHER(WS-DATE-FOUND-IX)
+       END-EVALUATE
+
+       READ LogStudentRecords
+           AT END MOVE HIGH-VALUES TO LogRecord
+       END-READ
+   END-PERFORM
+   CLOSE LogStudentRecords
+
+   DISPLAY "================ Daily Activity Summary (logs.dat) ================"
+   DISPLAY "RunDate.. Inserts Updates Deletes Other"
+   PERFORM VARYING WS-DATE-IX FROM 1 BY 1
+           UNTIL WS-DATE-IX > WS-DATE-COUNT
+       DISPLAY WS-DATE-ENTRY-DATE(WS-DATE-IX) SPACE
+               WS-DATE-ENTRY-INSERTS(WS-DATE-IX) SPACE
+               WS-DATE-ENTRY-UPDATES(WS-DATE-IX) SPACE
+               WS-DATE-ENTRY-DELETES(WS-DATE-IX) SPACE
+               WS-DATE-ENTRY-OTHER(WS-DATE-IX)
+   END-PERFORM
+   DISPLAY "====================================================================="
+
+   STOP RUN.
