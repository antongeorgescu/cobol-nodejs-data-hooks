@@ -0,0 +1,124 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  StudentAgeEligibilityReport.
+AUTHOR.  Anton Georgescu.
+*> Reads Students.Dat, computes each student's age from DateOfBirth
+*> (FUNCTION CURRENT-DATE) and flags anyone enrolled in a ProgramCode
+*> below that program's minimum entry age, since nothing else in the
+*> system checks age against program requirements.
+
+*> cobc -x -free studentageeligibilityreport.cbl
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+      SELECT StudentRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS StudentId OF StudentRecord.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentRecords.
+01 StudentRecord.
+   88 EndOfStudentFile     VALUE HIGH-VALUES.
+   COPY studrec.
+
+WORKING-STORAGE SECTION.
+*>   Minimum entry age per ProgramCode - built as a table of FILLER
+*>   VALUEs redefined into an indexable OCCURS entry, the way a
+*>   lookup table with an associated value (rather than just a plain
+*>   list of valid codes) is normally laid out.
+01  WS-MIN-AGE-TABLE-VALUES.
+    02 FILLER PIC X(4) VALUE "AC01".
+    02 FILLER PIC 9(3) VALUE 018.
+    02 FILLER PIC X(4) VALUE "BS01".
+    02 FILLER PIC 9(3) VALUE 017.
+    02 FILLER PIC X(4) VALUE "CS01".
+    02 FILLER PIC 9(3) VALUE 016.
+    02 FILLER PIC X(4) VALUE "EN01".
+    02 FILLER PIC 9(3) VALUE 018.
+    02 FILLER PIC X(4) VALUE "IT01".
+    02 FILLER PIC 9(3) VALUE 016.
+    02 FILLER PIC X(4) VALUE "MK01".
+    02 FILLER PIC 9(3) VALUE 018.
+01  WS-MIN-AGE-TABLE REDEFINES WS-MIN-AGE-TABLE-VALUES.
+    02 WS-MIN-AGE-ENTRY OCCURS 6 TIMES INDEXED BY WS-MIN-AGE-IX.
+       03 WS-MIN-AGE-CODE   PIC X(4).
+       03 WS-MIN-AGE-YEARS  PIC 9(3).
+
+01  WS-FOUND-MIN-AGE-SW     PIC X VALUE 'N'.
+    88 WS-FOUND-MIN-AGE         VALUE 'Y'.
+01  WS-REQUIRED-MIN-AGE     PIC 9(3).
+
+01  WS-TODAY-DATE.
+    02 WS-TODAY-YEAR            PIC 9(4).
+    02 WS-TODAY-MONTH           PIC 9(2).
+    02 WS-TODAY-DAY             PIC 9(2).
+01  WS-STUDENT-AGE           PIC S9(3).
+
+*>   Control totals for the end-of-run summary.
+01  WS-STUDENTS-CHECKED-COUNT PIC 9(7) VALUE ZERO.
+01  WS-STUDENTS-FLAGGED-COUNT PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+main.
+   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+   OPEN INPUT StudentRecords
+
+   DISPLAY " "
+   DISPLAY "================ Student Age-Eligibility Report ================"
+
+   READ StudentRecords
+       AT END SET EndOfStudentFile TO TRUE
+   END-READ
+   PERFORM UNTIL EndOfStudentFile
+       ADD 1 TO WS-STUDENTS-CHECKED-COUNT
+       PERFORM ComputeAge
+       PERFORM LookupMinAge
+
+       IF WS-FOUND-MIN-AGE AND (WS-STUDENT-AGE < WS-REQUIRED-MIN-AGE)
+          DISPLAY "FLAGGED - " StudentId OF StudentRecord " age " WS-STUDENT-AGE
+                  " below " ProgramCode OF StudentRecord "'s minimum age of " WS-REQUIRED-MIN-AGE
+          ADD 1 TO WS-STUDENTS-FLAGGED-COUNT
+       END-IF
+
+       READ StudentRecords
+           AT END SET EndOfStudentFile TO TRUE
+       END-READ
+   END-PERFORM
+
+   CLOSE StudentRecords
+
+   DISPLAY " "
+   DISPLAY "Students checked...... : " WS-STUDENTS-CHECKED-COUNT
+   DISPLAY "Students flagged....... : " WS-STUDENTS-FLAGGED-COUNT
+   DISPLAY "=================================================================="
+
+   STOP RUN.
+
+*>  ---------------------------------------------------------------
+*>  ComputeAge - the student's age today, from DateOfBirth.
+*>  ---------------------------------------------------------------
+ComputeAge.
+    COMPUTE WS-STUDENT-AGE = WS-TODAY-YEAR - YOBirth OF StudentRecord
+    IF (WS-TODAY-MONTH < MOBirth OF StudentRecord)
+       OR (WS-TODAY-MONTH = MOBirth OF StudentRecord AND WS-TODAY-DAY < DOBirth OF StudentRecord)
+       SUBTRACT 1 FROM WS-STUDENT-AGE
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  LookupMinAge - finds this student's ProgramCode in
+*>  WS-MIN-AGE-TABLE. A code not on the table (there shouldn't be
+*>  one, since ValidateCodes already edit-checks ProgramCode on the
+*>  way in) is simply not flagged.
+*>  ---------------------------------------------------------------
+LookupMinAge.
+    MOVE 'N' TO WS-FOUND-MIN-AGE-SW
+    PERFORM VARYING WS-MIN-AGE-IX FROM 1 BY 1
+            UNTIL WS-MIN-AGE-IX > 6
+       IF WS-MIN-AGE-CODE(WS-MIN-AGE-IX) = ProgramCode OF StudentRecord
+          MOVE WS-MIN-AGE-YEARS(WS-MIN-AGE-IX) TO WS-REQUIRED-MIN-AGE
+          SET WS-FOUND-MIN-AGE TO TRUE
+       END-IF
+    END-PERFORM.
