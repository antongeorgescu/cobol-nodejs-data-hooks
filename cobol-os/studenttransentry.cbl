@@ -0,0 +1,77 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  StudentTransEntry.
+AUTHOR.  Anton Georgescu.
+*> Interactive front end for building Transins.Dat - prompts for one
+*> transaction at a time (Add/Update/Delete/Inactivate) and appends
+*> it, instead of requiring transactions to be prepared by hand.
+
+*> cobc -x -free studenttransentry.cbl
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+      SELECT TransRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\transins.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD TransRecords.
+01 TransRecord.
+   COPY transrec.
+
+WORKING-STORAGE SECTION.
+01  WS-MORE-TRANS-SW         PIC X VALUE 'Y'.
+    88  WS-MORE-TRANS            VALUE 'Y'.
+01  WS-TRANS-TYPE-ENTRY      PIC X.
+
+PROCEDURE DIVISION.
+main.
+    OPEN EXTEND TransRecords
+
+    PERFORM UNTIL NOT WS-MORE-TRANS
+       PERFORM EnterTransaction
+       WRITE TransRecord
+
+       DISPLAY "Enter another transaction (Y/N): " WITH NO ADVANCING
+       ACCEPT WS-MORE-TRANS-SW
+    END-PERFORM
+
+    CLOSE TransRecords
+    STOP RUN.
+
+*>  ---------------------------------------------------------------
+*>  EnterTransaction - prompts for one transaction and builds
+*>  TransRecord from the answers. Add/Update collect the full set of
+*>  student fields; Delete and Inactivate only need the StudentId.
+*>  ---------------------------------------------------------------
+EnterTransaction.
+    MOVE SPACES TO TransRecord
+
+    DISPLAY "StudentId (7 digits): " WITH NO ADVANCING
+    ACCEPT TransStudentID
+
+    DISPLAY "Transaction type - A)dd, U)pdate, D)elete, I)nactivate: " WITH NO ADVANCING
+    ACCEPT WS-TRANS-TYPE-ENTRY
+    MOVE WS-TRANS-TYPE-ENTRY TO TransType
+
+    IF TransTypeAdd OR TransTypeUpdate
+       DISPLAY "Surname: " WITH NO ADVANCING
+       ACCEPT TransSurname
+       DISPLAY "Initials: " WITH NO ADVANCING
+       ACCEPT TransInitials
+       DISPLAY "Year of birth (YYYY): " WITH NO ADVANCING
+       ACCEPT TransYOBirth
+       DISPLAY "Month of birth (MM): " WITH NO ADVANCING
+       ACCEPT TransMOBirth
+       DISPLAY "Day of birth (DD): " WITH NO ADVANCING
+       ACCEPT TransDOBirth
+       DISPLAY "Phone number: " WITH NO ADVANCING
+       ACCEPT TransPhoneNo
+       DISPLAY "Program code: " WITH NO ADVANCING
+       ACCEPT TransProgramCode
+       DISPLAY "Gender (M/F): " WITH NO ADVANCING
+       ACCEPT TransGender
+       DISPLAY "Loan amount: " WITH NO ADVANCING
+       ACCEPT TransLoanAmount
+    END-IF.
