@@ -0,0 +1,147 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  StudentPurge.
+AUTHOR.  Anton Georgescu.
+*> Year-end housekeeping run - any student flagged Inactive
+*> (StatusCode, set by StudentWrite's "I" transactions) for at least
+*> an operator-supplied number of years is moved out of the day-to-
+*> day roster into Students.History.Dat instead of being carried
+*> forward into students1.dat. Everyone else - Active, or Inactive
+*> but not yet old enough - is carried forward unchanged.
+
+*> cobc -x -free studentpurge.cbl
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+      SELECT StudentRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS StudentId OF StudentRecord.
+
+      SELECT NewStudentRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students1.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS StudentId OF NewStudentRecord.
+
+      SELECT HistoryFile ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.history.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentRecords.
+01 StudentRecord.
+   88 EndOfStudentFile     VALUE HIGH-VALUES.
+   COPY studrec.
+
+FD NewStudentRecords.
+01 NewStudentRecord.
+   COPY studrec.
+
+*>   Students purged off the active roster land here, with the
+*>   reason and the date this run moved them, so the full record
+*>   survives even though it drops out of Students.Dat.
+FD HistoryFile.
+01 HistoryRecord.
+   02 HistoryReason           PIC X(8).
+   02 HistoryRunDate          PIC 9(8).
+   COPY studrec.
+
+WORKING-STORAGE SECTION.
+01  WS-PURGE-YEARS-THRESHOLD  PIC 9(3).
+
+01  WS-TODAY-DATE.
+    02 WS-TODAY-YEAR             PIC 9(4).
+    02 WS-TODAY-MONTH            PIC 9(2).
+    02 WS-TODAY-DAY              PIC 9(2).
+01  WS-YEARS-INACTIVE          PIC S9(3).
+
+01  WS-HISTORY-DATE.
+    02 WS-HISTORY-YEAR           PIC 9(4).
+    02 WS-HISTORY-MONTH          PIC 9(2).
+    02 WS-HISTORY-DAY            PIC 9(2).
+
+*>   Control totals for the end-of-run summary.
+01  WS-STUDENTS-START-COUNT   PIC 9(7) VALUE ZERO.
+01  WS-CARRIED-COUNT          PIC 9(7) VALUE ZERO.
+01  WS-PURGED-COUNT           PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+main.
+   DISPLAY "Move students inactive this many years or more to Students.History.Dat: " WITH NO ADVANCING
+   ACCEPT WS-PURGE-YEARS-THRESHOLD
+
+   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+   OPEN INPUT StudentRecords
+   OPEN OUTPUT NewStudentRecords
+   OPEN EXTEND HistoryFile
+
+   READ StudentRecords
+       AT END SET EndOfStudentFile TO TRUE
+   END-READ
+   PERFORM UNTIL EndOfStudentFile
+       ADD 1 TO WS-STUDENTS-START-COUNT
+
+       IF StatusInactive OF StudentRecord
+          PERFORM ComputeYearsInactive
+          IF WS-YEARS-INACTIVE >= WS-PURGE-YEARS-THRESHOLD
+             PERFORM MoveToHistory
+             ADD 1 TO WS-PURGED-COUNT
+          ELSE
+             PERFORM CarryStudentForward
+          END-IF
+       ELSE
+          PERFORM CarryStudentForward
+       END-IF
+
+       READ StudentRecords
+           AT END SET EndOfStudentFile TO TRUE
+       END-READ
+   END-PERFORM
+
+   CLOSE StudentRecords
+   CLOSE NewStudentRecords
+   CLOSE HistoryFile
+
+   DISPLAY " "
+   DISPLAY "================ StudentPurge Control Totals ================"
+   DISPLAY "Students.Dat starting record count.. : " WS-STUDENTS-START-COUNT
+   DISPLAY "Students carried forward............. : " WS-CARRIED-COUNT
+   DISPLAY "Students moved to Students.History.Dat : " WS-PURGED-COUNT
+   DISPLAY "==============================================================="
+
+   STOP RUN.
+
+*>  ---------------------------------------------------------------
+*>  ComputeYearsInactive - how many whole years have elapsed since
+*>  StatusDate, the date StudentWrite last flagged this student
+*>  Inactive.
+*>  ---------------------------------------------------------------
+ComputeYearsInactive.
+    COMPUTE WS-YEARS-INACTIVE = WS-TODAY-YEAR - StatusYear OF StudentRecord
+    IF (WS-TODAY-MONTH < StatusMonth OF StudentRecord)
+       OR (WS-TODAY-MONTH = StatusMonth OF StudentRecord AND WS-TODAY-DAY < StatusDay OF StudentRecord)
+       SUBTRACT 1 FROM WS-YEARS-INACTIVE
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  CarryStudentForward - Active, or not yet inactive long enough to
+*>  purge - passes straight through to students1.dat unchanged.
+*>  ---------------------------------------------------------------
+CarryStudentForward.
+    WRITE NewStudentRecord FROM StudentRecord
+    ADD 1 TO WS-CARRIED-COUNT.
+
+*>  ---------------------------------------------------------------
+*>  MoveToHistory - writes the full record to Students.History.Dat;
+*>  it is not carried forward into students1.dat.
+*>  ---------------------------------------------------------------
+MoveToHistory.
+    DISPLAY "Purge - " StudentId OF StudentRecord " inactive " WS-YEARS-INACTIVE " years, moved to history"
+
+    MOVE FUNCTION CURRENT-DATE TO WS-HISTORY-DATE
+    MOVE 'PURGE' TO HistoryReason
+    MOVE WS-HISTORY-DATE TO HistoryRunDate
+    MOVE CORRESPONDING StudentRecord TO HistoryRecord
+    WRITE HistoryRecord.
