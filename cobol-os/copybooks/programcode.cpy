@@ -0,0 +1,10 @@
+      *> ****************************************************************
+      *> PROGRAMCODE.CPY
+      *> Valid ProgramCode values, held apart from any one record
+      *> layout so every program that edit-checks a ProgramCode field
+      *> validates against the same list. An 88-level condition-name
+      *> can only be declared under the field it qualifies, so COPY
+      *> this fragment directly beneath the PIC X(4) ProgramCode item
+      *> it belongs to (see transrec.cpy for the pattern).
+      *> ****************************************************************
+           88 TransProgramCodeValid VALUES "AC01" "BS01" "CS01" "EN01" "IT01" "MK01".
