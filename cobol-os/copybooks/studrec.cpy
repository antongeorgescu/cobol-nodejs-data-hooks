@@ -0,0 +1,27 @@
+      *> ****************************************************************
+      *> STUDREC.CPY
+      *> Shared student detail record layout - copied into every
+      *> program that reads or writes Students.Dat / students1.dat so
+      *> field widths and the StudentId key stay defined in one place.
+      *> ****************************************************************
+       02  StudentId       PIC 9(7).
+       02  StudentName.
+           03 Surname      PIC X(8).
+           03 Initials     PIC XX.
+       02  DateOfBirth.
+           03 YOBirth      PIC 9(4).
+           03 MOBirth      PIC 9(2).
+           03 DOBirth      PIC 9(2).
+       02  PhoneNo         PIC 9(10).
+       02  ProgramCode     PIC X(4).
+       02  Gender          PIC X.
+       02  LoanAmount      PIC 9(5).
+       02  StatusCode      PIC X.
+           88 StatusActive     VALUE "A".
+           88 StatusInactive   VALUE "I".
+      *>   Date StatusCode last changed - lets StudentPurge work out
+      *>   how long a student has been inactive before archiving them.
+       02  StatusDate.
+           03 StatusYear   PIC 9(4).
+           03 StatusMonth  PIC 9(2).
+           03 StatusDay    PIC 9(2).
