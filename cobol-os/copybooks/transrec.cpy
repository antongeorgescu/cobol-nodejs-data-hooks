@@ -0,0 +1,31 @@
+      *> ****************************************************************
+      *> TRANSREC.CPY
+      *> Shared Transins.Dat transaction record layout - copied into
+      *> every program that reads or writes transaction records so the
+      *> field widths stay defined in one place. TransStudentData is
+      *> the on-disk shape of a transaction's student fields; the group
+      *> beneath it breaks those same 38 bytes out by name (mirroring
+      *> studrec.cpy, minus StudentId, which sits ahead of TransType).
+      *> ****************************************************************
+       02  TransStudentID       PIC X(7).
+       02  TransStudentID-N REDEFINES TransStudentID PIC 9(7).
+       02  TransType            PIC X.
+           88 TransTypeAdd         VALUE "A".
+           88 TransTypeUpdate      VALUE "U".
+           88 TransTypeDelete      VALUE "D".
+           88 TransTypeInactivate  VALUE "I".
+       02  TransStudentData     PIC X(38).
+       02  TransStudentFields REDEFINES TransStudentData.
+           03 TransStudentName.
+              04 TransSurname     PIC X(8).
+              04 TransInitials    PIC XX.
+           03 TransDateOfBirth.
+              04 TransYOBirth     PIC 9(4).
+              04 TransMOBirth     PIC 9(2).
+              04 TransDOBirth     PIC 9(2).
+           03 TransPhoneNo        PIC 9(10).
+           03 TransProgramCode    PIC X(4).
+               COPY programcode.
+           03 TransGender         PIC X.
+               COPY gender.
+           03 TransLoanAmount     PIC 9(5).
