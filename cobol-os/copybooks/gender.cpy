@@ -0,0 +1,10 @@
+      *> ****************************************************************
+      *> GENDER.CPY
+      *> Valid Gender values, held apart from any one record layout so
+      *> every program that edit-checks a Gender field validates
+      *> against the same list. An 88-level condition-name can only be
+      *> declared under the field it qualifies, so COPY this fragment
+      *> directly beneath the PIC X Gender item it belongs to (see
+      *> transrec.cpy for the pattern).
+      *> ****************************************************************
+           88 TransGenderValid      VALUES "M" "F".
