@@ -1,6 +1,11 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. logger2.
 AUTHOR. Anton Georgescu.
+*> Writes one audit-trail entry to logs.dat. The record is broken
+*> out into named date/time/action/student fields (rather than one
+*> FILLER blob the caller has to STRING together) so callers pass
+*> structured data and readers like StudentLogReport can reference
+*> fields by name instead of chopping up a flat string.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -8,18 +13,22 @@ FILE-CONTROL.
       SELECT LogStudentRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\logs.dat"
              ORGANIZATION IS LINE SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL.
-             
+
 DATA DIVISION.
 
-FILE SECTION.      
+FILE SECTION.
 FD LogStudentRecords.
 01 LogStudentRecord.
    88 EndOfLogFile         VALUE HIGH-VALUES.
-   02 LogDate              PIC X(16). 
-   02 FILLER               PIC X(53).
-01 LOGLINE pic X(52).           
+   02 LogRunDate.
+      03 LogRunYear            PIC 9(4).
+      03 LogRunMonth           PIC 9(2).
+      03 LogRunDay             PIC 9(2).
+   02 LogRunTime               PIC 9(8).
+   02 LogAction                PIC X(6).
+   COPY studrec.
 
-WORKING-STORAGE SECTION.    
+WORKING-STORAGE SECTION.
 01 WS-CURRENT-DATE-DATA.
    05  WS-CURRENT-DATE.
        10  WS-CURRENT-YEAR         PIC 9(04).
@@ -29,37 +38,32 @@ WORKING-STORAGE SECTION.
        10  WS-CURRENT-HOURS        PIC 9(02).
        10  WS-CURRENT-MINUTE       PIC 9(02).
        10  WS-CURRENT-SECOND       PIC 9(02).
-       10  WS-CURRENT-MILLISECONDS PIC 9(02).    
-01 WS-CONCAT PIC X(69) VALUE SPACES. 
+       10  WS-CURRENT-MILLISECONDS PIC 9(02).
 
 LINKAGE SECTION.
-01 parm1 pic X(52).                                                             
+01 ActionParm      PIC X(6).
+01 StudentParm.
+   COPY studrec.
 
-PROCEDURE DIVISION USING parm1.
+PROCEDURE DIVISION USING ActionParm, StudentParm.
 Begin.
     DISPLAY ">>>>>>>>>>>>>>>>> In the sub-program"
-    DISPLAY parm1
-    
-    OPEN EXTEND LogStudentRecords.  
-                                             
-    MOVE parm1 TO LOGLINE                     
-    DISPLAY "External caller program passed: " LOGLINE. 
-    MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-    *> STRING WS-CURRENT-DATE-DATA DELIMITED BY SPACE
-    *>        ' '   DELIMITED BY SIZE
-    *>        LOGLINE
-    *>    INTO WS-CONCAT
-    *> END-STRING  
-    STRING WS-CURRENT-DATE-DATA,
-           '*',
-           LOGLINE
-       INTO WS-CONCAT
-    END-STRING  
-    DISPLAY "Log date: " WS-CURRENT-DATE-DATA. 
-    DISPLAY "Logline: " LOGLINE. 
-    WRITE LogStudentRecord FROM WS-CONCAT.
-    DISPLAY "<><><><><><><> Write log: " WS-CONCAT. 
-    CLOSE LogStudentRecords. 
+
+    OPEN EXTEND LogStudentRecords
+
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+    MOVE WS-CURRENT-YEAR    TO LogRunYear
+    MOVE WS-CURRENT-MONTH   TO LogRunMonth
+    MOVE WS-CURRENT-DAY     TO LogRunDay
+    STRING WS-CURRENT-HOURS, WS-CURRENT-MINUTE, WS-CURRENT-SECOND, WS-CURRENT-MILLISECONDS
+        DELIMITED BY SIZE INTO LogRunTime
+    END-STRING
+    MOVE ActionParm         TO LogAction
+    MOVE CORRESPONDING StudentParm TO LogStudentRecord
+
+    DISPLAY "Logging " LogAction " for student " StudentId OF StudentParm
+    WRITE LogStudentRecord
+
+    CLOSE LogStudentRecords
 
     DISPLAY "<<<<<<<<<<<<<< Leaving sub-program now".
-    EXIT PROGRAM.
