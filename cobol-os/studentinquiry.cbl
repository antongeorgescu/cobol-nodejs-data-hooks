@@ -0,0 +1,58 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  StudentInquiry.
+AUTHOR.  Michael Coughlan.
+*> Direct-access lookup against Students.Dat - accepts a StudentId
+*> and does a single keyed READ instead of scanning the whole file,
+*> now that Students.Dat is organised as an indexed file.
+
+*> cobc -x -free studentinquiry.cbl
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS StudentId
+           FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+01 StudentDetails.
+   COPY studrec.
+
+WORKING-STORAGE SECTION.
+01  WS-FILE-STATUS           PIC XX.
+    88  WS-FOUND                 VALUE "00".
+    88  WS-NOT-FOUND              VALUE "23".
+01  WS-LOOKUP-ID              PIC 9(7).
+
+PROCEDURE DIVISION.
+main.
+   OPEN INPUT StudentFile
+
+   DISPLAY "StudentId to look up (0000000 to quit): " WITH NO ADVANCING
+   ACCEPT WS-LOOKUP-ID
+
+   PERFORM UNTIL WS-LOOKUP-ID = ZERO
+       MOVE WS-LOOKUP-ID TO StudentId
+       READ StudentFile
+           INVALID KEY CONTINUE
+       END-READ
+
+       IF WS-FOUND
+           DISPLAY "Id....." SPACE "Full Name." SPACE "G" SPACE "Code" SPACE "DOB......." SPACE "PhoneNo..." SPACE "$Loan"
+           DISPLAY "-----------------------------------------------------"
+           DISPLAY StudentId SPACE StudentName SPACE Gender SPACE ProgramCode SPACE YOBirth "/" MOBirth "/" DOBirth SPACE PhoneNo SPACE LoanAmount
+       ELSE
+           DISPLAY "No student on file with StudentId " WS-LOOKUP-ID
+       END-IF
+
+       DISPLAY " "
+       DISPLAY "StudentId to look up (0000000 to quit): " WITH NO ADVANCING
+       ACCEPT WS-LOOKUP-ID
+   END-PERFORM
+
+   CLOSE StudentFile
+   STOP RUN.
