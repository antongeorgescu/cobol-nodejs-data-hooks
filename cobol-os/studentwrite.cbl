@@ -11,14 +11,39 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
       SELECT StudentRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.dat"
-             ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS StudentId OF StudentRecord.
 
       SELECT TransRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\transins.dat"
              ORGANIZATION IS LINE SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL.
 
       SELECT NewStudentRecords ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students1.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS StudentId OF NewStudentRecord.
+
+      SELECT SummaryFile ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.summary.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+      SELECT RejectFile ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\transins.reject.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+      *>   Staging output for a Validate-only run - previews what
+      *>   ApplyRun would do without touching students1.dat.
+      SELECT VerifiedFile ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\transins.verified.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+      SELECT CheckpointFile ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\studentwrite.checkpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+      SELECT ArchiveFile ASSIGN "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.archive.dat"
              ORGANIZATION IS LINE SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL.
 
@@ -29,25 +54,152 @@ FILE SECTION.
 FD StudentRecords.
 01 StudentRecord.
    88 EndOfStudentFile     VALUE HIGH-VALUES.
-   02 StudentID            PIC X(7).
-   02 FILLER               PIC X(39).
+   COPY studrec.
 
 FD TransRecords.
 01 TransRecord.
    88 EndOfTransFile       VALUE HIGH-VALUES.
-   02 TransStudentID       PIC X(7).
-   02 FILLER               PIC X(39).
+   COPY transrec.
 
 FD NewStudentRecords.
-01 NewStudentRecord        PIC X(46).
+01 NewStudentRecord.
+   COPY studrec.
+
+FD SummaryFile.
+01 SummaryLine             PIC X(60).
 
-WORKING-STORAGE SECTION.                                               
-01 LOGLINE pic X(70).                                                            
-*> 77 STRLEN pic 9(9) VALUE 52. 
+FD RejectFile.
+01 RejectLine               PIC X(90).
+
+FD VerifiedFile.
+01 VerifiedLine              PIC X(80).
+
+*>   Checkpoint carries the run's control totals as well as the last
+*>   -processed keys, so a resumed run's end-of-run totals (and
+*>   BalanceCheck) describe the whole logical run, not just the tail
+*>   end that ran after the restart.
+FD CheckpointFile.
+01 CheckpointRecord.
+   02 CkptStudentID            PIC X(7).
+   02 CkptTransStudentID       PIC X(7).
+   02 CkptStudentsStartCount   PIC 9(7).
+   02 CkptStudents1EndCount    PIC 9(7).
+   02 CkptCarriedCount         PIC 9(7).
+   02 CkptInsertedCount        PIC 9(7).
+   02 CkptUpdatedCount         PIC 9(7).
+   02 CkptDeletedCount         PIC 9(7).
+   02 CkptInactivatedCount     PIC 9(7).
+   02 CkptRejectedCount        PIC 9(7).
+   02 CkptIgnoredDeleteCount   PIC 9(7).
+   02 CkptIgnoredInactvCount   PIC 9(7).
+   02 CkptTransReadCount       PIC 9(7).
+
+*>   Deleted students are archived here (rather than just logged)
+*>   so the full record survives after it drops out of Students.Dat.
+FD ArchiveFile.
+01 ArchiveRecord.
+   02 ArchiveReason            PIC X(8).
+   02 ArchiveRunDate           PIC 9(8).
+   COPY studrec.
+
+WORKING-STORAGE SECTION.
+*> 77 STRLEN pic 9(9) VALUE 52.
 *> 77 STRLEN1 pic 9(9) VALUE 45.
 *> 77 STRLEN2 pic 9(9) VALUE 7.
 01 ACTION pic X(6).
-01 WS-CONCAT-LOG pic X(54).
+
+*>   Control totals for the end-of-run summary report.
+01 WS-CONTROL-TOTALS.
+   02 WS-STUDENTS-START-COUNT  PIC 9(7) VALUE ZERO.
+   02 WS-STUDENTS1-END-COUNT   PIC 9(7) VALUE ZERO.
+   02 WS-CARRIED-COUNT         PIC 9(7) VALUE ZERO.
+   02 WS-INSERTED-COUNT        PIC 9(7) VALUE ZERO.
+   02 WS-UPDATED-COUNT         PIC 9(7) VALUE ZERO.
+   02 WS-DELETED-COUNT         PIC 9(7) VALUE ZERO.
+   02 WS-INACTIVATED-COUNT     PIC 9(7) VALUE ZERO.
+   02 WS-REJECTED-COUNT        PIC 9(7) VALUE ZERO.
+   02 WS-IGNORED-DELETE-COUNT  PIC 9(7) VALUE ZERO.
+   02 WS-IGNORED-INACTV-COUNT  PIC 9(7) VALUE ZERO.
+   02 WS-TRANS-READ-COUNT      PIC 9(7) VALUE ZERO.
+01 WS-SUMMARY-LINE             PIC X(60).
+
+*>   Run mode, chosen by the operator at start-up - V)alidate runs
+*>   the full match-merge logic against Transins.Dat and Students.Dat
+*>   and previews the result to Transins.Verified.Dat instead of
+*>   students1.dat; A)pply does the same merge for real.
+01 WS-RUN-MODE-SW              PIC X VALUE 'A'.
+   88 WS-VALIDATE-ONLY             VALUE 'V'.
+   88 WS-APPLY-MODE                VALUE 'A'.
+
+*>   Set once RestoreCheckpoint finds a prior, unfinished ApplyRun -
+*>   NewStudentRecords/RejectFile are then OPENed EXTEND instead of
+*>   OUTPUT so a resumed run adds to the partial output already on
+*>   disk instead of truncating it.
+01 WS-RESUMING-SW              PIC X VALUE 'N'.
+   88 WS-IS-RESUMING               VALUE 'Y'.
+
+*>   Input/output balancing check across Students.Dat, Transins.Dat
+*>   and students1.dat - a mismatch means records were lost or
+*>   double-counted somewhere in the merge.
+01 WS-EXPECTED-END-COUNT       PIC 9(7) VALUE ZERO.
+01 WS-EXPECTED-START-COUNT     PIC 9(7) VALUE ZERO.
+01 WS-EXPECTED-TRANS-COUNT     PIC 9(7) VALUE ZERO.
+01 WS-BALANCE-SW               PIC X VALUE 'Y'.
+   88 BalanceOk                    VALUE 'Y'.
+   88 BalanceFailed                VALUE 'N'.
+
+*>   Validation of incoming transactions - bad ones are kicked out
+*>   to Transins.Reject.Dat instead of being merged silently.
+01 WS-TRANS-VALID-SW           PIC X VALUE 'Y'.
+   88 TransIsValid                 VALUE 'Y'.
+   88 TransIsInvalid               VALUE 'N'.
+01 WS-REJECT-REASON            PIC X(30).
+*>   Wide enough for TransRecord (46 bytes) + " - " + the reason
+*>   (30 bytes) with room to spare, so the reason is never truncated.
+01 WS-REJECT-LINE              PIC X(90).
+
+*>   StudentIds already seen this run - catches a StudentId appearing
+*>   more than once in Transins.Dat. Capped at 500 entries; once full,
+*>   later duplicates can no longer be detected, so a warning is
+*>   raised once rather than failing silently.
+01 WS-SEEN-TRANS-TABLE.
+   02 WS-SEEN-TRANS-COUNT      PIC 9(4) VALUE ZERO.
+   02 WS-SEEN-TRANS-ENTRY OCCURS 500 TIMES INDEXED BY WS-SEEN-TRANS-IX.
+      03 WS-SEEN-TRANS-ID         PIC X(7).
+01 WS-SEEN-TRANS-FOUND-IX      PIC 9(4).
+01 WS-SEEN-TRANS-FULL-SW       PIC X VALUE 'N'.
+   88 WS-SEEN-TRANS-FULL           VALUE 'Y'.
+
+*>   Highest TransStudentID accepted so far this run - used by
+*>   CheckSequence to confirm Transins.Dat arrives in ascending order.
+01 WS-PREV-TRANS-ID            PIC X(7) VALUE SPACES.
+
+*>   Today's date - stamped onto StatusDate whenever a student's
+*>   StatusCode changes (insert, update, or a mark-inactive
+*>   transaction).
+01 WS-TODAY-DATE.
+   02 WS-TODAY-YEAR            PIC 9(4).
+   02 WS-TODAY-MONTH           PIC 9(2).
+   02 WS-TODAY-DAY             PIC 9(2).
+
+*>   Restart/checkpoint support - lets a rerun skip forward past
+*>   whatever was already processed on a prior, interrupted run.
+01 WS-CKPT-FILE-STATUS         PIC XX.
+01 WS-CKPT-STUDENT-ID          PIC X(7) VALUE SPACES.
+01 WS-CKPT-TRANS-ID            PIC X(7) VALUE SPACES.
+01 WS-RECORDS-SINCE-CKPT       PIC 9(5) VALUE ZERO.
+01 WS-CKPT-INTERVAL            PIC 9(5) VALUE 50.
+
+*>   Archive of deleted students - ArchiveRunDate is stamped from
+*>   this on every WRITE to ArchiveFile.
+01 WS-ARCHIVE-DATE.
+   02 WS-ARCHIVE-YEAR          PIC 9(4).
+   02 WS-ARCHIVE-MONTH         PIC 9(2).
+   02 WS-ARCHIVE-DAY           PIC 9(2).
+
+*>   One preview line per record, written to Transins.Verified.Dat
+*>   instead of the real output during a Validate-only run.
+01 WS-VERIFIED-LINE            PIC X(80).
 
 *> 01 WS-DATA pic X(20) VALUE 'Mainframes tech help'.
 *> 01 WS-DATA1 pic X(40) VALUE 'is a mainframe community'.
@@ -60,104 +212,713 @@ WORKING-STORAGE SECTION.
 *> * it is necessary to move it to a DISPLAY field.
 *> * DISPLAY is the default value for a field and
 *> * need not be declared.
-  
+
 
 *> * Parameters must be either 01-level's or elementry
-*> * data-items. 
+*> * data-items.
 *> 01 Parameters.
 *>    02 Number1         PIC 9(3).
 *>    02 Number2         PIC 9(3).
 *>    02 FirstString     PIC X(19) VALUE "First parameter  = ".
 *>    02 SecondString    PIC X(19) VALUE "Second parameter = ".
 *>    02 Result          PIC 9(6) COMP.
-*> *  I've made this a COMP field to demonstrate that COMP 
+*> *  I've made this a COMP field to demonstrate that COMP
 *> *  items can be passed as parameters but a COMP field cannot
 *> *  be DISPLAYed and so is moved to a DISPLAY field before DISPLAYing it.
 
 PROCEDURE DIVISION.
 BEGIN.
-   *>  MOVE ZEROS TO LOGLINE(1:STRLEN1)                                   
-   *>  MOVE 46 TO STRLEN1                                                 
-   *>  MOVE ZEROS TO ACTION(1:STRLEN2) 
-   *>  MOVE 7 TO STRLEN2  
+    DISPLAY "Run mode - V)alidate Transins.Dat only, A)pply (validate and merge): " WITH NO ADVANCING
+    ACCEPT WS-RUN-MODE-SW
+
+    IF WS-VALIDATE-ONLY
+       PERFORM ValidateOnlyRun
+    ELSE
+       PERFORM ApplyRun
+    END-IF
+
+    STOP RUN.
 
+*>  ---------------------------------------------------------------
+*>  ValidateOnlyRun - runs the same match-merge MergeTransactions
+*>  uses against Transins.Dat and Students.Dat, but every write that
+*>  would touch students1.dat, logs.dat or the archive is replaced by
+*>  a preview line written to Transins.Verified.Dat, so an operator
+*>  can see exactly what ApplyRun would do (and fix bad transactions)
+*>  before committing to it.
+*>  ---------------------------------------------------------------
+ValidateOnlyRun.
     OPEN INPUT StudentRecords
     OPEN INPUT TransRecords
-    OPEN OUTPUT NewStudentRecords
+    OPEN OUTPUT VerifiedFile
+    OPEN OUTPUT RejectFile
+
+    READ StudentRecords
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    IF NOT EndOfStudentFile
+       ADD 1 TO WS-STUDENTS-START-COUNT
+    END-IF
+
+    PERFORM ReadNextTransaction
+
+    PERFORM MergeTransactions
+
+    CLOSE StudentRecords
+    CLOSE TransRecords
+    CLOSE VerifiedFile
+    CLOSE RejectFile
+
+    PERFORM PrintControlTotals.
+
+*>  ---------------------------------------------------------------
+*>  ApplyRun - the merge itself: validates each Transins.Dat record
+*>  as it goes (same as ValidateOnlyRun) and applies it against
+*>  Students.Dat to build students1.dat, with restart/checkpoint
+*>  and end-of-run balancing as before.
+*>  ---------------------------------------------------------------
+ApplyRun.
+    PERFORM RestoreCheckpoint
+
+    OPEN INPUT StudentRecords
+    OPEN INPUT TransRecords
+    IF WS-IS-RESUMING
+       *>   A prior run got partway through - add to what it already
+       *>   wrote instead of truncating students1.dat/the reject file.
+       OPEN EXTEND NewStudentRecords
+       OPEN EXTEND RejectFile
+    ELSE
+       OPEN OUTPUT NewStudentRecords
+       OPEN OUTPUT RejectFile
+    END-IF
+    OPEN EXTEND ArchiveFile
+
+    IF WS-IS-RESUMING
+       PERFORM SkipToCheckpoint
+    ELSE
+       READ StudentRecords
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+       IF NOT EndOfStudentFile
+          ADD 1 TO WS-STUDENTS-START-COUNT
+       END-IF
+
+       PERFORM ReadNextTransaction
+    END-IF
+
+    PERFORM MergeTransactions
+
+    CLOSE StudentRecords
+    CLOSE TransRecords
+    CLOSE NewStudentRecords
+    CLOSE RejectFile
+    CLOSE ArchiveFile
+
+    *>   Run finished cleanly - clear the checkpoint so the next
+    *>   invocation starts a fresh pass rather than skipping ahead.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile
+
+    PERFORM PrintControlTotals.
+
+   *>  PERFORM CallMultiplyNums.
 
+*>  ---------------------------------------------------------------
+*>  SkipToCheckpoint - repositions StudentRecords and TransRecords to
+*>  the exact records WriteCheckpoint captured, by re-reading each
+*>  file from the start (neither file is opened with a key that would
+*>  let a START statement jump ahead). RestoreCheckpoint already
+*>  restored the control totals to reflect every record read up to
+*>  and including the ones landing back in the buffers here, so these
+*>  reads must not add to those totals or write anything to
+*>  Transins.Reject.Dat a second time. The skipped transactions are
+*>  still run through ValidateTransaction, though - CheckSequence and
+*>  CheckDuplicateTransaction depend on WS-PREV-TRANS-ID and
+*>  WS-SEEN-TRANS-TABLE, which only live in WORKING-STORAGE, so
+*>  without replaying every skipped record through them a resumed run
+*>  would judge sequence and duplicates against an empty table.
+*>  ---------------------------------------------------------------
+SkipToCheckpoint.
     READ StudentRecords
        AT END SET EndOfStudentFile TO TRUE
     END-READ
+    PERFORM UNTIL EndOfStudentFile
+            OR (StudentID OF StudentRecord >= WS-CKPT-STUDENT-ID)
+       READ StudentRecords
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM
 
     READ TransRecords
        AT END SET EndOfTransFile TO TRUE
     END-READ
+    IF NOT EndOfTransFile
+       PERFORM ValidateTransaction
+    END-IF
+    PERFORM UNTIL EndOfTransFile
+            OR (TransStudentID >= WS-CKPT-TRANS-ID)
+       READ TransRecords
+          AT END SET EndOfTransFile TO TRUE
+       END-READ
+       IF NOT EndOfTransFile
+          PERFORM ValidateTransaction
+       END-IF
+    END-PERFORM.
 
+*>  ---------------------------------------------------------------
+*>  MergeTransactions - the match-merge itself, shared by ApplyRun
+*>  and ValidateOnlyRun. Every branch that mutates Students.Dat,
+*>  students1.dat, logs.dat or the archive is guarded by WS-APPLY
+*>  -MODE; ValidateOnlyRun runs the same comparisons and counts, but
+*>  writes a preview line to Transins.Verified.Dat instead.
+*>  ---------------------------------------------------------------
+MergeTransactions.
     PERFORM UNTIL (EndOfStudentFile) AND (EndOfTransFile)
        EVALUATE TRUE
-         WHEN (StudentID < TransStudentID)
-              WRITE NewStudentRecord FROM StudentRecord
+         WHEN (StudentID OF StudentRecord < TransStudentID)
+              PERFORM CarryForwardStudent
+
+         WHEN (StudentID OF StudentRecord > TransStudentID)
+              EVALUATE TRUE
+                 WHEN TransTypeDelete
+                    DISPLAY "Delete - " TransStudentId " ignored, no matching record on file"
+                    ADD 1 TO WS-IGNORED-DELETE-COUNT
+                 WHEN TransTypeInactivate
+                    DISPLAY "Inactivate - " TransStudentId " ignored, no matching record on file"
+                    ADD 1 TO WS-IGNORED-INACTV-COUNT
+                 WHEN OTHER
+                    PERFORM InsertStudent
+              END-EVALUATE
+
+              PERFORM ReadNextTransaction
+
+         WHEN (StudentID OF StudentRecord = TransStudentID)
+              EVALUATE TRUE
+                 WHEN TransTypeDelete
+                    PERFORM DeleteStudent
+                 WHEN TransTypeInactivate
+                    PERFORM InactivateStudent
+                 WHEN OTHER
+                    PERFORM UpdateStudent
+              END-EVALUATE
+
+              *>   A match consumes both the master and the transaction -
+              *>   without also reading StudentRecords here the old master
+              *>   record gets carried forward again on the next pass.
               READ StudentRecords
-                 AT END SET EndOfStudentFile TO TRUE
+                  AT END SET EndOfStudentFile TO TRUE
               END-READ
+              IF NOT EndOfStudentFile
+                 ADD 1 TO WS-STUDENTS-START-COUNT
+              END-IF
 
-         WHEN (StudentID > TransStudentID)
-              DISPLAY "Insert - " TransStudentId " new record:      "  TransRecord   
-              WRITE NewStudentRecord FROM TransRecord
-              
-              *>   Capture insertion TransRecord
-              MOVE NewStudentRecord TO LOGLINE
-              MOVE 'INSERT' TO ACTION 
-              STRING ACTION,'*',LOGLINE DELIMITED BY SIZE
-                   INTO WS-CONCAT-LOG
-              END-STRING   
-              DISPLAY 'Data passed to sub-program: ' WS-CONCAT-LOG                 
-              CALL "logger2" USING BY REFERENCE WS-CONCAT-LOG
-              
-              READ TransRecords
-                  AT END SET EndOfTransFile TO TRUE
-              END-READ
-            
-         WHEN (StudentID = TransStudentID)
-              DISPLAY "Update - " TransStudentId " existing record: " TransRecord
-              WRITE NewStudentRecord FROM TransRecord
-              
-              *>   Capture updated TransRecord
-              MOVE NewStudentRecord TO LOGLINE
-              MOVE 'UPDATE' TO ACTION 
-              STRING ACTION,'*',LOGLINE
-                   INTO WS-CONCAT-LOG
-              END-STRING     
-              DISPLAY 'Data passed to sub-program: ' WS-CONCAT-LOG                  
-              CALL "logger2" USING BY REFERENCE WS-CONCAT-LOG
-              
-            *>   STRING WS-DATA,WS-DATA1 DELIMITED BY SIZE
-            *>        INTO WS-OUTPUT-DATA
-            *>   END-STRING
-            *>   DISPLAY 'Data after second concatenate: ' WS-OUTPUT-DATA  
-            *>   CALL "logger" USING BY REFERENCE WS-OUTPUT-DATA, STRLEN  
-              
-              READ TransRecords
-                  AT END SET EndOfTransFile TO TRUE
-              END-READ
-          
-         *>  *>   Capture insertion TransRecord
-         *>  MOVE NewStudentRecord TO LOGLINE
-         *>  STRING ACTION,LOGLINE DELIMITED BY SPACE
-         *>       INTO WS-CONCAT-LOG
-         *>  END-STRING     
-         *>  CALL "logger" USING BY REFERENCE WS-CONCAT-LOG, STRLEN      
+              PERFORM ReadNextTransaction
        END-EVALUATE
+
+       IF WS-APPLY-MODE
+          ADD 1 TO WS-RECORDS-SINCE-CKPT
+          IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+             PERFORM WriteCheckpoint
+          END-IF
+       END-IF
+    END-PERFORM.
+
+*>  ---------------------------------------------------------------
+*>  CarryForwardStudent - a Students.Dat record with no matching
+*>  transaction passes straight through to students1.dat unchanged.
+*>  ---------------------------------------------------------------
+CarryForwardStudent.
+    IF WS-APPLY-MODE
+       WRITE NewStudentRecord FROM StudentRecord
+    ELSE
+       MOVE SPACES TO WS-VERIFIED-LINE
+       STRING "CARRY  - " StudentId OF StudentRecord " unchanged"
+          DELIMITED BY SIZE INTO WS-VERIFIED-LINE
+       END-STRING
+       WRITE VerifiedLine FROM WS-VERIFIED-LINE
+    END-IF
+    ADD 1 TO WS-STUDENTS1-END-COUNT
+    ADD 1 TO WS-CARRIED-COUNT
+    READ StudentRecords
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    IF NOT EndOfStudentFile
+       ADD 1 TO WS-STUDENTS-START-COUNT
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  InsertStudent - a transaction with no matching Students.Dat
+*>  record becomes a new student on students1.dat.
+*>  ---------------------------------------------------------------
+InsertStudent.
+    DISPLAY "Insert - " TransStudentId " new record:      "  TransRecord
+    IF WS-APPLY-MODE
+       PERFORM MoveTransFieldsToNewStudent
+       SET StatusActive OF NewStudentRecord TO TRUE
+       PERFORM StampStatusDateOnNewStudent
+       WRITE NewStudentRecord
+
+       MOVE 'INSERT' TO ACTION
+       CALL "logger2" USING BY REFERENCE ACTION, NewStudentRecord
+    ELSE
+       MOVE SPACES TO WS-VERIFIED-LINE
+       STRING "INSERT - " TransStudentId DELIMITED BY SIZE INTO WS-VERIFIED-LINE
+       END-STRING
+       WRITE VerifiedLine FROM WS-VERIFIED-LINE
+    END-IF
+    ADD 1 TO WS-STUDENTS1-END-COUNT
+    ADD 1 TO WS-INSERTED-COUNT.
+
+*>  ---------------------------------------------------------------
+*>  UpdateStudent - a transaction matching an existing student
+*>  replaces that student's fields on students1.dat.
+*>  ---------------------------------------------------------------
+UpdateStudent.
+    DISPLAY "Update - " TransStudentId " existing record: " TransRecord
+    IF WS-APPLY-MODE
+       PERFORM MoveTransFieldsToNewStudent
+       SET StatusActive OF NewStudentRecord TO TRUE
+       PERFORM StampStatusDateOnNewStudent
+       WRITE NewStudentRecord
+
+       MOVE 'UPDATE' TO ACTION
+       CALL "logger2" USING BY REFERENCE ACTION, NewStudentRecord
+    ELSE
+       MOVE SPACES TO WS-VERIFIED-LINE
+       STRING "UPDATE - " TransStudentId DELIMITED BY SIZE INTO WS-VERIFIED-LINE
+       END-STRING
+       WRITE VerifiedLine FROM WS-VERIFIED-LINE
+    END-IF
+    ADD 1 TO WS-STUDENTS1-END-COUNT
+    ADD 1 TO WS-UPDATED-COUNT.
+
+*>  ---------------------------------------------------------------
+*>  DeleteStudent - a "D" transaction matching an existing student
+*>  removes it from students1.dat and archives the full record.
+*>  ---------------------------------------------------------------
+DeleteStudent.
+    DISPLAY "Delete - " TransStudentId " existing record removed"
+    ADD 1 TO WS-DELETED-COUNT
+    IF WS-APPLY-MODE
+       MOVE FUNCTION CURRENT-DATE TO WS-ARCHIVE-DATE
+       MOVE 'DELETE' TO ArchiveReason
+       MOVE WS-ARCHIVE-DATE TO ArchiveRunDate
+       MOVE CORRESPONDING StudentRecord TO ArchiveRecord
+       WRITE ArchiveRecord
+
+       MOVE 'DELETE' TO ACTION
+       CALL "logger2" USING BY REFERENCE ACTION, StudentRecord
+    ELSE
+       MOVE SPACES TO WS-VERIFIED-LINE
+       STRING "DELETE - " TransStudentId DELIMITED BY SIZE INTO WS-VERIFIED-LINE
+       END-STRING
+       WRITE VerifiedLine FROM WS-VERIFIED-LINE
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  InactivateStudent - an "I" transaction matching an existing
+*>  student marks it Inactive (StatusCode) and carries it forward to
+*>  students1.dat rather than deleting it outright. StudentPurge is
+*>  what eventually moves a long-inactive student to
+*>  Students.History.Dat, once StatusDate is old enough.
+*>  ---------------------------------------------------------------
+InactivateStudent.
+    DISPLAY "Inactivate - " TransStudentId " existing record marked inactive"
+    ADD 1 TO WS-INACTIVATED-COUNT
+    IF WS-APPLY-MODE
+       MOVE CORRESPONDING StudentRecord TO NewStudentRecord
+       SET StatusInactive OF NewStudentRecord TO TRUE
+       PERFORM StampStatusDateOnNewStudent
+       WRITE NewStudentRecord
+
+       MOVE 'INACTV' TO ACTION
+       CALL "logger2" USING BY REFERENCE ACTION, NewStudentRecord
+    ELSE
+       MOVE SPACES TO WS-VERIFIED-LINE
+       STRING "INACTV - " TransStudentId DELIMITED BY SIZE INTO WS-VERIFIED-LINE
+       END-STRING
+       WRITE VerifiedLine FROM WS-VERIFIED-LINE
+    END-IF
+    ADD 1 TO WS-STUDENTS1-END-COUNT.
+
+*>  ---------------------------------------------------------------
+*>  MoveTransFieldsToNewStudent - copies a transaction's student
+*>  data into NewStudentRecord field-by-field. TransRecord
+*>  (transrec.cpy) and NewStudentRecord (studrec.cpy) hold the same
+*>  data under differently-prefixed names, and TransRecord also
+*>  carries an extra TransType byte StudentRecord has no equivalent
+*>  for, so neither a plain group MOVE nor MOVE CORRESPONDING lines
+*>  the fields up correctly - a straight byte copy silently shifts
+*>  every field after StudentId by one position.
+*>  ---------------------------------------------------------------
+MoveTransFieldsToNewStudent.
+    MOVE TransStudentID-N   TO StudentId OF NewStudentRecord
+    MOVE TransSurname       TO Surname OF NewStudentRecord
+    MOVE TransInitials      TO Initials OF NewStudentRecord
+    MOVE TransYOBirth       TO YOBirth OF NewStudentRecord
+    MOVE TransMOBirth       TO MOBirth OF NewStudentRecord
+    MOVE TransDOBirth       TO DOBirth OF NewStudentRecord
+    MOVE TransPhoneNo       TO PhoneNo OF NewStudentRecord
+    MOVE TransProgramCode   TO ProgramCode OF NewStudentRecord
+    MOVE TransGender        TO Gender OF NewStudentRecord
+    MOVE TransLoanAmount    TO LoanAmount OF NewStudentRecord.
+
+*>  ---------------------------------------------------------------
+*>  StampStatusDateOnNewStudent - records today's date as the date
+*>  NewStudentRecord's StatusCode last changed.
+*>  ---------------------------------------------------------------
+StampStatusDateOnNewStudent.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+    MOVE WS-TODAY-YEAR  TO StatusYear  OF NewStudentRecord
+    MOVE WS-TODAY-MONTH TO StatusMonth OF NewStudentRecord
+    MOVE WS-TODAY-DAY   TO StatusDay   OF NewStudentRecord.
+
+*>  ---------------------------------------------------------------
+*>  PrintControlTotals - writes the run's control totals to the
+*>  console and to Students.Summary.Dat so a run can be sanity
+*>  checked before students1.dat is promoted to students.dat.
+*>  ---------------------------------------------------------------
+PrintControlTotals.
+    OPEN OUTPUT SummaryFile
+
+    IF WS-VALIDATE-ONLY
+       DISPLAY "================ StudentWrite Validate-Only Run ================"
+    ELSE
+       DISPLAY "================ StudentWrite Control Totals ================"
+    END-IF
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    STRING "Students.Dat starting record count.. : " DELIMITED BY SIZE
+           WS-STUDENTS-START-COUNT               DELIMITED BY SIZE
+      INTO WS-SUMMARY-LINE
+    END-STRING
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    STRING "Records carried forward unchanged... : " DELIMITED BY SIZE
+           WS-CARRIED-COUNT                       DELIMITED BY SIZE
+      INTO WS-SUMMARY-LINE
+    END-STRING
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    STRING "Records inserted..................... : " DELIMITED BY SIZE
+           WS-INSERTED-COUNT                       DELIMITED BY SIZE
+      INTO WS-SUMMARY-LINE
+    END-STRING
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    STRING "Records updated....................... : " DELIMITED BY SIZE
+           WS-UPDATED-COUNT                       DELIMITED BY SIZE
+      INTO WS-SUMMARY-LINE
+    END-STRING
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    STRING "Records deleted....................... : " DELIMITED BY SIZE
+           WS-DELETED-COUNT                       DELIMITED BY SIZE
+      INTO WS-SUMMARY-LINE
+    END-STRING
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    STRING "Records marked inactive............... : " DELIMITED BY SIZE
+           WS-INACTIVATED-COUNT                    DELIMITED BY SIZE
+      INTO WS-SUMMARY-LINE
+    END-STRING
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    IF WS-VALIDATE-ONLY
+       STRING "Transins.Verified.Dat ending count.... : " DELIMITED BY SIZE
+              WS-STUDENTS1-END-COUNT                 DELIMITED BY SIZE
+         INTO WS-SUMMARY-LINE
+       END-STRING
+    ELSE
+       STRING "students1.dat ending record count..... : " DELIMITED BY SIZE
+              WS-STUDENTS1-END-COUNT                 DELIMITED BY SIZE
+         INTO WS-SUMMARY-LINE
+       END-STRING
+    END-IF
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    STRING "Transactions rejected................. : " DELIMITED BY SIZE
+           WS-REJECTED-COUNT                       DELIMITED BY SIZE
+      INTO WS-SUMMARY-LINE
+    END-STRING
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+
+    PERFORM BalanceCheck
+
+    MOVE SPACES TO WS-SUMMARY-LINE
+    IF BalanceOk
+       STRING "Balancing check....................... : PASSED" DELIMITED BY SIZE
+         INTO WS-SUMMARY-LINE
+       END-STRING
+    ELSE
+       STRING "Balancing check....................... : FAILED" DELIMITED BY SIZE
+         INTO WS-SUMMARY-LINE
+       END-STRING
+    END-IF
+    DISPLAY WS-SUMMARY-LINE
+    WRITE SummaryLine FROM WS-SUMMARY-LINE
+    DISPLAY "==============================================================="
+
+    IF WS-VALIDATE-ONLY
+       DISPLAY "See Transins.Verified.Dat for the previewed actions and"
+       DISPLAY "Transins.Reject.Dat for rejected transactions and reasons."
+    END-IF
+
+    CLOSE SummaryFile.
+
+*>  ---------------------------------------------------------------
+*>  BalanceCheck - proves the merge neither lost nor invented any
+*>  records across Students.Dat, Transins.Dat and students1.dat.
+*>  ---------------------------------------------------------------
+BalanceCheck.
+    SET BalanceOk TO TRUE
+
+    COMPUTE WS-EXPECTED-START-COUNT =
+            WS-CARRIED-COUNT + WS-UPDATED-COUNT + WS-DELETED-COUNT
+            + WS-INACTIVATED-COUNT
+    IF WS-EXPECTED-START-COUNT NOT = WS-STUDENTS-START-COUNT
+       SET BalanceFailed TO TRUE
+       DISPLAY "BALANCE ERROR - Students.Dat starting count " WS-STUDENTS-START-COUNT
+               " does not equal carried + updated + deleted + inactivated "
+               WS-EXPECTED-START-COUNT
+    END-IF
+
+    COMPUTE WS-EXPECTED-END-COUNT =
+            WS-CARRIED-COUNT + WS-UPDATED-COUNT + WS-INSERTED-COUNT
+            + WS-INACTIVATED-COUNT
+    IF WS-EXPECTED-END-COUNT NOT = WS-STUDENTS1-END-COUNT
+       SET BalanceFailed TO TRUE
+       DISPLAY "BALANCE ERROR - output ending count " WS-STUDENTS1-END-COUNT
+               " does not equal carried + updated + inserted + inactivated "
+               WS-EXPECTED-END-COUNT
+    END-IF
+
+    COMPUTE WS-EXPECTED-TRANS-COUNT =
+            WS-INSERTED-COUNT + WS-UPDATED-COUNT + WS-DELETED-COUNT
+            + WS-INACTIVATED-COUNT + WS-REJECTED-COUNT + WS-IGNORED-DELETE-COUNT
+            + WS-IGNORED-INACTV-COUNT
+    IF WS-EXPECTED-TRANS-COUNT NOT = WS-TRANS-READ-COUNT
+       SET BalanceFailed TO TRUE
+       DISPLAY "BALANCE ERROR - Transins.Dat records read " WS-TRANS-READ-COUNT
+               " does not equal inserted + updated + deleted + inactivated"
+               " + rejected + ignored " WS-EXPECTED-TRANS-COUNT
+    END-IF
+
+    *>   A non-zero RETURN-CODE lets a script driving this program
+    *>   gate promoting students1.dat over Students.Dat on the exit
+    *>   status, instead of having to scrape the console or
+    *>   Students.Summary.Dat for "BALANCE ERROR".
+    IF BalanceFailed
+       MOVE 8 TO RETURN-CODE
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  ReadNextTransaction - advances TransRecords to the next
+*>  transaction that passes validation, rejecting anything that
+*>  fails to Transins.Reject.Dat along the way instead of letting
+*>  it flow into the merge.
+*>  ---------------------------------------------------------------
+ReadNextTransaction.
+    MOVE 'N' TO WS-TRANS-VALID-SW
+    PERFORM UNTIL EndOfTransFile OR TransIsValid
+        READ TransRecords
+            AT END SET EndOfTransFile TO TRUE
+        END-READ
+        IF NOT EndOfTransFile
+           ADD 1 TO WS-TRANS-READ-COUNT
+           PERFORM ValidateTransaction
+           IF TransIsInvalid
+              MOVE SPACES TO WS-REJECT-LINE
+              STRING TransRecord, ' - ', WS-REJECT-REASON DELIMITED BY SIZE
+                 INTO WS-REJECT-LINE
+              END-STRING
+              DISPLAY "Reject - " WS-REJECT-LINE
+              WRITE RejectLine FROM WS-REJECT-LINE
+              ADD 1 TO WS-REJECTED-COUNT
+           END-IF
+        ELSE
+           SET TransIsValid TO TRUE
+        END-IF
+    END-PERFORM.
+
+*>  ---------------------------------------------------------------
+*>  ValidateTransaction - TransStudentID must be present and must
+*>  be 7 numeric digits, and TransType must be one of A/U/D/I, before
+*>  the transaction is allowed near the merge logic - otherwise every
+*>  WHEN OTHER arm downstream would treat an unrecognized type as an
+*>  Update. Add/Update transactions also carry a ProgramCode and
+*>  Gender, which must be one of the values on file.
+*>  ---------------------------------------------------------------
+ValidateTransaction.
+    SET TransIsValid TO TRUE
+    IF TransStudentID = SPACES
+       SET TransIsInvalid TO TRUE
+       MOVE "BLANK STUDENT ID" TO WS-REJECT-REASON
+    ELSE
+       IF TransStudentID-N NOT NUMERIC
+          SET TransIsInvalid TO TRUE
+          MOVE "NON-NUMERIC STUDENT ID" TO WS-REJECT-REASON
+       END-IF
+    END-IF
+
+    IF TransIsValid
+       AND NOT (TransTypeAdd OR TransTypeUpdate OR TransTypeDelete
+                OR TransTypeInactivate)
+       SET TransIsInvalid TO TRUE
+       MOVE "INVALID TRANSACTION TYPE" TO WS-REJECT-REASON
+    END-IF
+
+    IF TransIsValid
+       PERFORM CheckSequence
+    END-IF
+
+    IF TransIsValid
+       PERFORM CheckDuplicateTransaction
+    END-IF
+
+    IF TransIsValid AND (TransTypeAdd OR TransTypeUpdate)
+       PERFORM ValidateCodes
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  CheckSequence - the merge logic depends on Transins.Dat being in
+*>  ascending StudentId order, the same as Students.Dat. A record
+*>  that arrives out of sequence is rejected rather than let through
+*>  to corrupt the match/merge. WS-PREV-TRANS-ID advances on every
+*>  in-sequence record seen, whether or not it is later rejected for
+*>  some other reason, since sequence is a property of file position.
+*>  ---------------------------------------------------------------
+CheckSequence.
+    IF (WS-PREV-TRANS-ID NOT = SPACES)
+       AND (TransStudentID < WS-PREV-TRANS-ID)
+       SET TransIsInvalid TO TRUE
+       MOVE "OUT OF SEQUENCE" TO WS-REJECT-REASON
+    ELSE
+       MOVE TransStudentID TO WS-PREV-TRANS-ID
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  CheckDuplicateTransaction - Transins.Dat is expected to carry at
+*>  most one transaction per StudentId per run. A StudentId seen a
+*>  second time is rejected rather than applied twice against
+*>  Students.Dat. The table only tracks the first 500 distinct
+*>  StudentIds seen - if that fills up, a warning is raised once so
+*>  the gap in coverage isn't silent.
+*>  ---------------------------------------------------------------
+CheckDuplicateTransaction.
+    MOVE ZERO TO WS-SEEN-TRANS-FOUND-IX
+    PERFORM VARYING WS-SEEN-TRANS-IX FROM 1 BY 1
+            UNTIL WS-SEEN-TRANS-IX > WS-SEEN-TRANS-COUNT
+       IF WS-SEEN-TRANS-ID(WS-SEEN-TRANS-IX) = TransStudentID
+          MOVE WS-SEEN-TRANS-IX TO WS-SEEN-TRANS-FOUND-IX
+       END-IF
     END-PERFORM
-    
-    CLOSE StudentRecords
-    CLOSE TransRecords
-    CLOSE NewStudentRecords
-    
-   *>  PERFORM CallMultiplyNums.
-    
-    STOP RUN.
-    
+
+    IF WS-SEEN-TRANS-FOUND-IX NOT = ZERO
+       SET TransIsInvalid TO TRUE
+       MOVE "DUPLICATE TRANSACTION" TO WS-REJECT-REASON
+    ELSE
+       IF WS-SEEN-TRANS-COUNT < 500
+          ADD 1 TO WS-SEEN-TRANS-COUNT
+          MOVE TransStudentID TO WS-SEEN-TRANS-ID(WS-SEEN-TRANS-COUNT)
+       ELSE
+          IF NOT WS-SEEN-TRANS-FULL
+             SET WS-SEEN-TRANS-FULL TO TRUE
+             DISPLAY "WARNING - duplicate-transaction table is full (500 "
+                     "StudentIds) - further duplicates this run will not "
+                     "be detected"
+          END-IF
+       END-IF
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  ValidateCodes - ProgramCode and Gender must be one of the values
+*>  on file, checked against the 88-levels carried on transrec.cpy,
+*>  instead of letting a typo ride straight into Students.Dat.
+*>  ---------------------------------------------------------------
+ValidateCodes.
+    IF NOT TransProgramCodeValid
+       SET TransIsInvalid TO TRUE
+       MOVE "INVALID PROGRAM CODE" TO WS-REJECT-REASON
+    ELSE
+       IF NOT TransGenderValid
+          SET TransIsInvalid TO TRUE
+          MOVE "INVALID GENDER" TO WS-REJECT-REASON
+       END-IF
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  RestoreCheckpoint - reads the last checkpoint (if any) left by
+*>  an interrupted run so the merge can skip forward past records
+*>  that were already applied, resuming with the same running
+*>  control totals the interrupted run had reached.
+*>  ---------------------------------------------------------------
+RestoreCheckpoint.
+    OPEN INPUT CheckpointFile
+    IF WS-CKPT-FILE-STATUS = "00"
+       READ CheckpointFile
+          AT END MOVE "10" TO WS-CKPT-FILE-STATUS
+       END-READ
+       IF WS-CKPT-FILE-STATUS = "00"
+          MOVE CkptStudentID TO WS-CKPT-STUDENT-ID
+          MOVE CkptTransStudentID TO WS-CKPT-TRANS-ID
+          MOVE CkptStudentsStartCount TO WS-STUDENTS-START-COUNT
+          MOVE CkptStudents1EndCount  TO WS-STUDENTS1-END-COUNT
+          MOVE CkptCarriedCount       TO WS-CARRIED-COUNT
+          MOVE CkptInsertedCount      TO WS-INSERTED-COUNT
+          MOVE CkptUpdatedCount       TO WS-UPDATED-COUNT
+          MOVE CkptDeletedCount       TO WS-DELETED-COUNT
+          MOVE CkptInactivatedCount   TO WS-INACTIVATED-COUNT
+          MOVE CkptRejectedCount      TO WS-REJECTED-COUNT
+          MOVE CkptIgnoredDeleteCount TO WS-IGNORED-DELETE-COUNT
+          MOVE CkptIgnoredInactvCount TO WS-IGNORED-INACTV-COUNT
+          MOVE CkptTransReadCount     TO WS-TRANS-READ-COUNT
+          SET WS-IS-RESUMING TO TRUE
+          DISPLAY "Resuming from checkpoint - Student " WS-CKPT-STUDENT-ID
+                  " Trans " WS-CKPT-TRANS-ID
+       END-IF
+       CLOSE CheckpointFile
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  WriteCheckpoint - records the current position in both input
+*>  files, and the control totals reached so far, so a rerun after
+*>  an abend can resume from here with accurate end-of-run totals.
+*>  ---------------------------------------------------------------
+WriteCheckpoint.
+    OPEN OUTPUT CheckpointFile
+    MOVE StudentID OF StudentRecord TO CkptStudentID
+    MOVE TransStudentID             TO CkptTransStudentID
+    MOVE WS-STUDENTS-START-COUNT    TO CkptStudentsStartCount
+    MOVE WS-STUDENTS1-END-COUNT     TO CkptStudents1EndCount
+    MOVE WS-CARRIED-COUNT           TO CkptCarriedCount
+    MOVE WS-INSERTED-COUNT          TO CkptInsertedCount
+    MOVE WS-UPDATED-COUNT           TO CkptUpdatedCount
+    MOVE WS-DELETED-COUNT           TO CkptDeletedCount
+    MOVE WS-INACTIVATED-COUNT       TO CkptInactivatedCount
+    MOVE WS-REJECTED-COUNT          TO CkptRejectedCount
+    MOVE WS-IGNORED-DELETE-COUNT    TO CkptIgnoredDeleteCount
+    MOVE WS-IGNORED-INACTV-COUNT    TO CkptIgnoredInactvCount
+    MOVE WS-TRANS-READ-COUNT        TO CkptTransReadCount
+    WRITE CheckpointRecord
+    CLOSE CheckpointFile
+    MOVE ZERO TO WS-RECORDS-SINCE-CKPT.
+
 *> CallMultiplyNums.
 *>     DISPLAY "Input 2 numbers (3 digits each)  to be multiplied"
 *>     DISPLAY "First number -  " WITH NO ADVANCING
