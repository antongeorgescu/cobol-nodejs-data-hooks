@@ -10,38 +10,132 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT StudentFile ASSIGN TO "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS StudentId.
+
+       SELECT CsvFile ASSIGN TO "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.export.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD StudentFile.
 01 StudentDetails.
-       02  StudentId       PIC 9(7).
-       02  StudentName.
-           03 Surname      PIC X(8).
-           03 Initials     PIC XX.
-       02  DateOfBirth.
-           03 YOBirth      PIC 9(4).
-           03 MOBirth      PIC 9(2).
-           03 DOBirth      PIC 9(2).
-       02  PhoneNo         PIC 9(10).  
-       02  ProgramCode     PIC X(4).
-       02  Gender          PIC X.
-       02  LoanAmount      PIC 9(5).  
+   COPY studrec.
+
+FD CsvFile.
+01 CsvLine                  PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-FILTER-PROGRAM-CODE  PIC X(4).
+    88  WS-ALL-PROGRAMS         VALUE SPACES.
+
+*>   CSV export mode - writes the filtered listing to
+*>   Students.Export.Csv instead of DISPLAYing it, for loading into a
+*>   spreadsheet.
+01  WS-CSV-MODE-SW           PIC X.
+    88  WS-CSV-MODE              VALUE "Y".
+01  WS-CSV-LINE               PIC X(80).
+
+*>   Subtotals by ProgramCode, accumulated over the records listed.
+01  WS-PROGRAM-TOTALS-TABLE.
+    02  WS-PROGRAM-COUNT        PIC 9(2) VALUE ZERO.
+    02  WS-PROGRAM-ENTRY OCCURS 20 TIMES INDEXED BY WS-PROGRAM-IX.
+        03  WS-PROGRAM-ENTRY-CODE     PIC X(4).
+        03  WS-PROGRAM-ENTRY-HEADS    PIC 9(5) VALUE ZERO.
+        03  WS-PROGRAM-ENTRY-LOANS    PIC 9(9) VALUE ZERO.
+01  WS-PROGRAM-FOUND-IX      PIC 9(2).
+
+*>   Subtotals by Gender, accumulated over the records listed.
+01  WS-MALE-COUNT            PIC 9(5) VALUE ZERO.
+01  WS-FEMALE-COUNT          PIC 9(5) VALUE ZERO.
+01  WS-OTHER-GENDER-COUNT    PIC 9(5) VALUE ZERO.
 
 PROCEDURE DIVISION.
 main.
+   DISPLAY "Program code to list (blank for all programs): " WITH NO ADVANCING
+   ACCEPT WS-FILTER-PROGRAM-CODE
+
+   DISPLAY "Export to Students.Export.Csv instead of the console (Y/N): " WITH NO ADVANCING
+   ACCEPT WS-CSV-MODE-SW
+
    OPEN INPUT StudentFile
+   IF WS-CSV-MODE
+      OPEN OUTPUT CsvFile
+      MOVE "StudentId,Surname,Initials,DateOfBirth,PhoneNo,ProgramCode,Gender,LoanAmount"
+          TO CsvLine
+      WRITE CsvLine
+   END-IF
+
    READ StudentFile
        AT END MOVE HIGH-VALUES TO StudentDetails
    END-READ
-   DISPLAY "Id....." SPACE "Full Name." SPACE "G" SPACE "Code" SPACE "DOB......." SPACE "PhoneNo..." SPACE "$Loan"
-   DISPLAY "-----------------------------------------------------"
+   IF NOT WS-CSV-MODE
+      DISPLAY "Id....." SPACE "Full Name." SPACE "G" SPACE "Code" SPACE "DOB......." SPACE "PhoneNo..." SPACE "$Loan"
+      DISPLAY "-----------------------------------------------------"
+   END-IF
    PERFORM UNTIL StudentDetails = HIGH-VALUES
-        DISPLAY StudentId SPACE StudentName SPACE Gender SPACE ProgramCode SPACE YOBirth "/" MOBirth "/" DOBirth SPACE  PhoneNo SPACE LoanAmount
+       IF WS-ALL-PROGRAMS OR ProgramCode = WS-FILTER-PROGRAM-CODE
+           IF WS-CSV-MODE
+              MOVE SPACES TO WS-CSV-LINE
+              STRING StudentId "," Surname "," Initials ","
+                     YOBirth "/" MOBirth "/" DOBirth ","
+                     PhoneNo "," ProgramCode "," Gender "," LoanAmount
+                     DELIMITED BY SIZE
+                 INTO WS-CSV-LINE
+              END-STRING
+              MOVE WS-CSV-LINE TO CsvLine
+              WRITE CsvLine
+           ELSE
+              DISPLAY StudentId SPACE StudentName SPACE Gender SPACE ProgramCode SPACE YOBirth "/" MOBirth "/" DOBirth SPACE  PhoneNo SPACE LoanAmount
+           END-IF
+
+           EVALUATE Gender
+               WHEN "M" ADD 1 TO WS-MALE-COUNT
+               WHEN "F" ADD 1 TO WS-FEMALE-COUNT
+               WHEN OTHER ADD 1 TO WS-OTHER-GENDER-COUNT
+           END-EVALUATE
+
+           MOVE ZERO TO WS-PROGRAM-FOUND-IX
+           PERFORM VARYING WS-PROGRAM-IX FROM 1 BY 1
+                   UNTIL WS-PROGRAM-IX > WS-PROGRAM-COUNT
+               IF WS-PROGRAM-ENTRY-CODE(WS-PROGRAM-IX) = ProgramCode
+                   MOVE WS-PROGRAM-IX TO WS-PROGRAM-FOUND-IX
+               END-IF
+           END-PERFORM
+           IF WS-PROGRAM-FOUND-IX = ZERO
+               ADD 1 TO WS-PROGRAM-COUNT
+               MOVE WS-PROGRAM-COUNT TO WS-PROGRAM-FOUND-IX
+               MOVE ProgramCode TO WS-PROGRAM-ENTRY-CODE(WS-PROGRAM-FOUND-IX)
+           END-IF
+           ADD 1 TO WS-PROGRAM-ENTRY-HEADS(WS-PROGRAM-FOUND-IX)
+           ADD LoanAmount TO WS-PROGRAM-ENTRY-LOANS(WS-PROGRAM-FOUND-IX)
+       END-IF
        READ StudentFile
            AT END MOVE HIGH-VALUES TO StudentDetails
        END-READ
    END-PERFORM
    CLOSE StudentFile
+   IF WS-CSV-MODE
+      CLOSE CsvFile
+      DISPLAY "Listing exported to Students.Export.Csv"
+   END-IF
+
+   DISPLAY " "
+   DISPLAY "================ Headcount by ProgramCode ================"
+   DISPLAY "Code Headcount   Total LoanAmount"
+   PERFORM VARYING WS-PROGRAM-IX FROM 1 BY 1
+           UNTIL WS-PROGRAM-IX > WS-PROGRAM-COUNT
+       DISPLAY WS-PROGRAM-ENTRY-CODE(WS-PROGRAM-IX) SPACE
+               WS-PROGRAM-ENTRY-HEADS(WS-PROGRAM-IX) SPACE
+               WS-PROGRAM-ENTRY-LOANS(WS-PROGRAM-IX)
+   END-PERFORM
+
+   DISPLAY " "
+   DISPLAY "================ Headcount by Gender ======================"
+   DISPLAY "Male...: " WS-MALE-COUNT
+   DISPLAY "Female.: " WS-FEMALE-COUNT
+   DISPLAY "Other..: " WS-OTHER-GENDER-COUNT
+
    STOP RUN.
