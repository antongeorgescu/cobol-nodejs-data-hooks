@@ -0,0 +1,168 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  LoanExposureReport.
+AUTHOR.  Anton Georgescu.
+*> Reads Students.Dat and totals the loan exposure carried by the
+*> student population - overall, by ProgramCode, and flags anyone
+*> over a threshold the operator supplies at run time.
+
+*> cobc -x -free loanexposurereport.cbl
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO "C:\Users\ag4488\Documents\Visual Studio 2019\Projects\cobol-nodejs-data-hooks\cobol-os\data\students.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS StudentId.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+01 StudentDetails.
+   88 EndOfStudentFile     VALUE HIGH-VALUES.
+   COPY studrec.
+
+WORKING-STORAGE SECTION.
+01  WS-HIGH-LOAN-THRESHOLD   PIC 9(5).
+
+*>   Subtotals by ProgramCode, accumulated over every student on file.
+01  WS-PROGRAM-TOTALS-TABLE.
+    02  WS-PROGRAM-COUNT        PIC 9(2) VALUE ZERO.
+    02  WS-PROGRAM-ENTRY OCCURS 20 TIMES INDEXED BY WS-PROGRAM-IX.
+        03  WS-PROGRAM-ENTRY-CODE     PIC X(4).
+        03  WS-PROGRAM-ENTRY-HEADS    PIC 9(5) VALUE ZERO.
+        03  WS-PROGRAM-ENTRY-LOANS    PIC 9(9) VALUE ZERO.
+01  WS-PROGRAM-FOUND-IX      PIC 9(2).
+
+01  WS-TOTAL-HEADCOUNT       PIC 9(7) VALUE ZERO.
+01  WS-TOTAL-LOAN-EXPOSURE   PIC 9(9) VALUE ZERO.
+01  WS-HIGH-LOAN-COUNT       PIC 9(7) VALUE ZERO.
+
+*>   Students over the threshold, buffered here as they're read so
+*>   they can be sorted highest-to-lowest by LoanAmount before being
+*>   listed (Students.Dat itself is only ever in StudentId order).
+01  WS-HIGH-LOAN-TABLE.
+    02  WS-HIGH-LOAN-ENTRY OCCURS 2000 TIMES INDEXED BY WS-HIGH-LOAN-IX.
+        03  WS-HL-STUDENT-ID     PIC 9(7).
+        03  WS-HL-STUDENT-NAME   PIC X(10).
+        03  WS-HL-PROGRAM-CODE   PIC X(4).
+        03  WS-HL-LOAN-AMOUNT    PIC 9(5).
+01  WS-HIGH-LOAN-FULL-SW      PIC X VALUE 'N'.
+    88 WS-HIGH-LOAN-FULL          VALUE 'Y'.
+01  WS-SORT-IX                PIC 9(4).
+01  WS-SORT-COMPARE-IX        PIC 9(4).
+01  WS-SORT-WORK-ENTRY        PIC X(26).
+01  WS-GRAND-TOTAL-LOANS      PIC 9(9) VALUE ZERO.
+
+PROCEDURE DIVISION.
+main.
+   DISPLAY "Flag students with a loan over: " WITH NO ADVANCING
+   ACCEPT WS-HIGH-LOAN-THRESHOLD
+
+   OPEN INPUT StudentFile
+   READ StudentFile
+       AT END SET EndOfStudentFile TO TRUE
+   END-READ
+
+   PERFORM UNTIL EndOfStudentFile
+       ADD 1 TO WS-TOTAL-HEADCOUNT
+       ADD LoanAmount TO WS-TOTAL-LOAN-EXPOSURE
+
+       IF LoanAmount > WS-HIGH-LOAN-THRESHOLD
+           PERFORM BufferHighLoanStudent
+       END-IF
+
+       MOVE ZERO TO WS-PROGRAM-FOUND-IX
+       PERFORM VARYING WS-PROGRAM-IX FROM 1 BY 1
+               UNTIL WS-PROGRAM-IX > WS-PROGRAM-COUNT
+           IF WS-PROGRAM-ENTRY-CODE(WS-PROGRAM-IX) = ProgramCode
+               MOVE WS-PROGRAM-IX TO WS-PROGRAM-FOUND-IX
+           END-IF
+       END-PERFORM
+       IF WS-PROGRAM-FOUND-IX = ZERO
+           ADD 1 TO WS-PROGRAM-COUNT
+           MOVE WS-PROGRAM-COUNT TO WS-PROGRAM-FOUND-IX
+           MOVE ProgramCode TO WS-PROGRAM-ENTRY-CODE(WS-PROGRAM-FOUND-IX)
+       END-IF
+       ADD 1 TO WS-PROGRAM-ENTRY-HEADS(WS-PROGRAM-FOUND-IX)
+       ADD LoanAmount TO WS-PROGRAM-ENTRY-LOANS(WS-PROGRAM-FOUND-IX)
+
+       READ StudentFile
+           AT END SET EndOfStudentFile TO TRUE
+       END-READ
+   END-PERFORM
+   CLOSE StudentFile
+
+   PERFORM SortHighLoanEntriesDescending
+
+   DISPLAY " "
+   DISPLAY "================ Students over the loan threshold ================"
+   DISPLAY "(highest to lowest LoanAmount)"
+   PERFORM VARYING WS-HIGH-LOAN-IX FROM 1 BY 1
+           UNTIL WS-HIGH-LOAN-IX > WS-HIGH-LOAN-COUNT
+       DISPLAY WS-HL-STUDENT-ID(WS-HIGH-LOAN-IX) SPACE
+               WS-HL-STUDENT-NAME(WS-HIGH-LOAN-IX) SPACE
+               WS-HL-PROGRAM-CODE(WS-HIGH-LOAN-IX) SPACE
+               WS-HL-LOAN-AMOUNT(WS-HIGH-LOAN-IX)
+       ADD WS-HL-LOAN-AMOUNT(WS-HIGH-LOAN-IX) TO WS-GRAND-TOTAL-LOANS
+   END-PERFORM
+   DISPLAY "Grand total (listed students only)... : " WS-GRAND-TOTAL-LOANS
+
+   DISPLAY " "
+   DISPLAY "================ Loan Exposure by ProgramCode ================"
+   DISPLAY "Code Headcount   Total LoanAmount"
+   PERFORM VARYING WS-PROGRAM-IX FROM 1 BY 1
+           UNTIL WS-PROGRAM-IX > WS-PROGRAM-COUNT
+       DISPLAY WS-PROGRAM-ENTRY-CODE(WS-PROGRAM-IX) SPACE
+               WS-PROGRAM-ENTRY-HEADS(WS-PROGRAM-IX) SPACE
+               WS-PROGRAM-ENTRY-LOANS(WS-PROGRAM-IX)
+   END-PERFORM
+
+   DISPLAY " "
+   DISPLAY "================ Loan Exposure Summary ================"
+   DISPLAY "Total students......... : " WS-TOTAL-HEADCOUNT
+   DISPLAY "Total loan exposure.... : " WS-TOTAL-LOAN-EXPOSURE
+   DISPLAY "Students over threshold : " WS-HIGH-LOAN-COUNT
+
+   STOP RUN.
+
+*>  ---------------------------------------------------------------
+*>  BufferHighLoanStudent - stashes a student over the threshold for
+*>  sorting and listing once the whole file has been read. Capped at
+*>  2000 entries; if that fills up a warning is raised once rather
+*>  than silently dropping students off the listing.
+*>  ---------------------------------------------------------------
+BufferHighLoanStudent.
+    IF WS-HIGH-LOAN-COUNT < 2000
+       ADD 1 TO WS-HIGH-LOAN-COUNT
+       MOVE StudentId    TO WS-HL-STUDENT-ID(WS-HIGH-LOAN-COUNT)
+       MOVE StudentName  TO WS-HL-STUDENT-NAME(WS-HIGH-LOAN-COUNT)
+       MOVE ProgramCode  TO WS-HL-PROGRAM-CODE(WS-HIGH-LOAN-COUNT)
+       MOVE LoanAmount   TO WS-HL-LOAN-AMOUNT(WS-HIGH-LOAN-COUNT)
+    ELSE
+       IF NOT WS-HIGH-LOAN-FULL
+          SET WS-HIGH-LOAN-FULL TO TRUE
+          DISPLAY "WARNING - over-threshold table is full (2000 students) - "
+                  "further students over the threshold will not be listed"
+       END-IF
+    END-IF.
+
+*>  ---------------------------------------------------------------
+*>  SortHighLoanEntriesDescending - a simple selection sort, since
+*>  the table only ever holds the (comparatively few) students over
+*>  the threshold. Students.Dat is only ever in StudentId order, so
+*>  the listing has to be sorted here rather than relying on read
+*>  order.
+*>  ---------------------------------------------------------------
+SortHighLoanEntriesDescending.
+    PERFORM VARYING WS-SORT-IX FROM 1 BY 1
+            UNTIL WS-SORT-IX > WS-HIGH-LOAN-COUNT
+       PERFORM VARYING WS-SORT-COMPARE-IX FROM WS-SORT-IX BY 1
+               UNTIL WS-SORT-COMPARE-IX > WS-HIGH-LOAN-COUNT
+          IF WS-HL-LOAN-AMOUNT(WS-SORT-COMPARE-IX) > WS-HL-LOAN-AMOUNT(WS-SORT-IX)
+             MOVE WS-HIGH-LOAN-ENTRY(WS-SORT-IX) TO WS-SORT-WORK-ENTRY
+             MOVE WS-HIGH-LOAN-ENTRY(WS-SORT-COMPARE-IX) TO WS-HIGH-LOAN-ENTRY(WS-SORT-IX)
+             MOVE WS-SORT-WORK-ENTRY TO WS-HIGH-LOAN-ENTRY(WS-SORT-COMPARE-IX)
+          END-IF
+       END-PERFORM
+    END-PERFORM.
